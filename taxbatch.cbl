@@ -0,0 +1,210 @@
+      ******************************************************************
+      * TAXBATCH.CBL
+      * nightly batch run of the marginal tax calculation across the
+      * whole client roster - reads one roster record per client and
+      * prints a one-line summary per client to REPORT-FILE, using the
+      * same LOAD-MARGINAL-RATES / PROCESS-MARGINAL-RATES logic as the
+      * interactive calculator (see SCHDPROC.CPY) so the two never
+      * disagree on a client's tax
+      * Copyright 2015-2018 Josh Roybal
+      * developer@joshroybal.com
+      * https://joshroybal.com
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MTRC-005.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE
+              ASSIGN TO DYNAMIC WS-ROSTER-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+           COPY SCHDFD.
+           SELECT REPORT-FILE
+              ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ROSTER-FILE.
+       01 ROSTER-RECORD              PIC X(80).
+       01 ROSTER-FILE-EOF            PIC X(1).
+
+       COPY SCHDFDR.
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY SCHDWS.
+       77 WS-SCHEDULES-FILENAME     PIC X(50) VALUE SPACES.
+       77 WS-STATUS                 PIC X(24) VALUE SPACES.
+           88 WS-STATUS-IS-VALID    VALUES "single", "joint",
+                                            "separate", "head".
+       77 WS-AMOUNT                 PIC 9(13)V99 VALUE 0.
+       77 WS-ROSTER-FILENAME        PIC X(50) VALUE "schedules/roster".
+       77 WS-REPORT-FILENAME        PIC X(50) VALUE "taxbatch.rpt".
+      ******************************************************************
+      * one roster record, comma-delimited, unstrung into these fields
+      ******************************************************************
+       77 WS-CLIENT-NAME            PIC X(24) VALUE SPACES.
+       77 WS-AMOUNT-TEXT            PIC X(20) VALUE SPACES.
+       77 WS-YEAR                   PIC X(4) VALUE SPACES.
+       77 WS-CLIENT-COUNT           PIC 9(05) VALUE 0.
+       77 WS-SKIPPED-COUNT          PIC 9(05) VALUE 0.
+       77 WS-CURRENCY               PIC $$$$,$$$,$$9.99.
+       77 WS-LINE                   PIC X(132) VALUE SPACES.
+      ******************************************************************
+      * roster record validation - a record with an unrecognized
+      * filing status or a tax year with no matching schedules file is
+      * skipped and flagged in the report instead of either hanging
+      * the run (a missing schedules file, opened blind, never signals
+      * EOF to the READ inside LOAD-MARGINAL-RATES) or silently
+      * computing against stale/zero rate data
+      ******************************************************************
+       77 WS-RECORD-OK              PIC X(1) VALUE 'Y'.
+           88 WS-RECORD-IS-VALID    VALUE 'Y'.
+       77 WS-SKIP-REASON            PIC X(40) VALUE SPACES.
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+       PROCEDURE DIVISION.
+           PERFORM INITIALIZE-BATCH-RUN
+           PERFORM UNTIL ROSTER-FILE-EOF EQUAL "Y"
+              READ ROSTER-FILE
+                 AT END MOVE 'Y' TO ROSTER-FILE-EOF
+                 NOT AT END
+                    PERFORM UNSTRING-ROSTER-RECORD
+                    PERFORM VALIDATE-ROSTER-RECORD
+                    IF WS-RECORD-IS-VALID
+                       PERFORM LOAD-MARGINAL-RATES
+                       PERFORM PROCESS-MARGINAL-RATES
+                       PERFORM WRITE-REPORT-LINE
+                       SET WS-CLIENT-COUNT UP BY 1
+                    ELSE
+                       PERFORM WRITE-SKIPPED-LINE
+                       SET WS-SKIPPED-COUNT UP BY 1
+                    END-IF
+              END-READ
+           END-PERFORM
+           PERFORM FINALIZE-BATCH-RUN
+           STOP RUN.
+      ******************************************************************
+      * open the roster and the report, write the report headings
+      ******************************************************************
+       INITIALIZE-BATCH-RUN SECTION.
+           MOVE 'N' TO ROSTER-FILE-EOF
+           OPEN INPUT ROSTER-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE SPACES TO WS-LINE
+           STRING "NIGHTLY MARGINAL TAX BATCH RUN" DELIMITED BY SIZE
+              INTO WS-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-LINE
+           MOVE SPACES TO WS-LINE
+           STRING "CLIENT NAME             STATUS" DELIMITED BY SIZE
+              "                  YEAR      GROSS INCOME"
+              DELIMITED BY SIZE
+              INTO WS-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-LINE
+           MOVE SPACES TO WS-LINE
+           STRING "  (total tax for each client is shown on the line "
+              DELIMITED BY SIZE
+              "below it)" DELIMITED BY SIZE
+              INTO WS-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-LINE.
+      ******************************************************************
+      * NAME,AMOUNT,STATUS,YEAR
+      ******************************************************************
+       UNSTRING-ROSTER-RECORD SECTION.
+           MOVE SPACES TO WS-CLIENT-NAME WS-AMOUNT-TEXT WS-STATUS
+              WS-YEAR
+           UNSTRING ROSTER-RECORD DELIMITED BY ","
+              INTO WS-CLIENT-NAME, WS-AMOUNT-TEXT, WS-STATUS, WS-YEAR
+           END-UNSTRING
+           MOVE WS-AMOUNT-TEXT(1:LENGTH OF WS-AMOUNT-TEXT)
+              TO WS-AMOUNT.
+      ******************************************************************
+      * a roster record must name a real filing status and a tax year
+      * with a schedules file actually on disk before it is trusted -
+      * see CHECK-SCHEDULES-YEAR in SCHDPROC.CPY for why the year has
+      * to be checked before LOAD-MARGINAL-RATES ever opens the file
+      ******************************************************************
+       VALIDATE-ROSTER-RECORD SECTION.
+           MOVE 'Y' TO WS-RECORD-OK
+           MOVE SPACES TO WS-SKIP-REASON
+           IF NOT WS-STATUS-IS-VALID
+              MOVE 'N' TO WS-RECORD-OK
+              STRING "invalid filing status" DELIMITED BY SIZE
+                 INTO WS-SKIP-REASON
+              END-STRING
+           ELSE
+              MOVE SPACES TO WS-SCHEDULES-FILENAME
+              STRING "schedules/" DELIMITED BY SIZE
+                 WS-YEAR DELIMITED BY SIZE
+                 INTO WS-SCHEDULES-FILENAME
+              END-STRING
+              PERFORM CHECK-SCHEDULES-YEAR
+              IF NOT WS-FILE-CHECK-IS-OK
+                 MOVE 'N' TO WS-RECORD-OK
+                 STRING "tax year schedule not found" DELIMITED BY SIZE
+                    INTO WS-SKIP-REASON
+                 END-STRING
+              END-IF
+           END-IF.
+      ******************************************************************
+      * one summary line per client
+      ******************************************************************
+       WRITE-REPORT-LINE SECTION.
+           MOVE WS-AMOUNT TO WS-CURRENCY
+           MOVE SPACES TO WS-LINE
+           STRING WS-CLIENT-NAME DELIMITED BY SIZE
+              WS-STATUS DELIMITED BY SIZE
+              WS-YEAR DELIMITED BY SIZE
+              "   " DELIMITED BY SIZE
+              WS-CURRENCY DELIMITED BY SIZE
+              INTO WS-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-LINE
+           MOVE WS-TAX TO WS-CURRENCY
+           MOVE SPACES TO WS-LINE
+           STRING "     TOTAL TAX: " DELIMITED BY SIZE
+              WS-CURRENCY DELIMITED BY SIZE
+              INTO WS-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-LINE.
+      ******************************************************************
+      * one flagged line for a record VALIDATE-ROSTER-RECORD rejected,
+      * in place of the usual two-line client summary
+      ******************************************************************
+       WRITE-SKIPPED-LINE SECTION.
+           MOVE SPACES TO WS-LINE
+           STRING WS-CLIENT-NAME DELIMITED BY SIZE
+              "SKIPPED - " DELIMITED BY SIZE
+              WS-SKIP-REASON DELIMITED BY SIZE
+              INTO WS-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-LINE.
+      ******************************************************************
+      * footer with the client and skipped-record counts, close both
+      * files
+      ******************************************************************
+       FINALIZE-BATCH-RUN SECTION.
+           MOVE SPACES TO WS-LINE
+           STRING "CLIENTS PROCESSED: " DELIMITED BY SIZE
+              WS-CLIENT-COUNT DELIMITED BY SIZE
+              "     RECORDS SKIPPED: " DELIMITED BY SIZE
+              WS-SKIPPED-COUNT DELIMITED BY SIZE
+              INTO WS-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-LINE
+           CLOSE ROSTER-FILE
+           CLOSE REPORT-FILE.
+      ******************************************************************
+      * this section will load the appropriate marginal tax tables
+      * based on the selection of the user, and apply either the
+      * standard deduction or an itemized override to WS-AMOUNT
+      ******************************************************************
+       COPY SCHDPROC.
