@@ -0,0 +1,8 @@
+      ******************************************************************
+      * SCHDFDR.CPY
+      * FD and record description for the federal bracket schedules
+      * file.  paired with SCHDFD.CPY.
+      ******************************************************************
+       FD SCHEDULES-FILE.
+       01 SCHEDULES-FILE-RECORD     PIC X(80).
+       01 SCHEDULES-FILE-EOF        PIC X(1).
