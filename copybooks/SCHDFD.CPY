@@ -0,0 +1,10 @@
+      ******************************************************************
+      * SCHDFD.CPY
+      * FILE-CONTROL entry for the federal bracket schedules file.
+      * shared by every program that loads WS-FLOOR/WS-RATE data so
+      * the SELECT stays in one place as the file format evolves.
+      ******************************************************************
+           SELECT SCHEDULES-FILE
+              ASSIGN TO DYNAMIC WS-SCHEDULES-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-SCHEDULES-FILE-STATUS.
