@@ -0,0 +1,111 @@
+      ******************************************************************
+      * SCHDPROC.CPY
+      * LOAD-MARGINAL-RATES and PROCESS-MARGINAL-RATES, shared between
+      * MTRC-004 and MTRC-005 - see SCHDWS.CPY for the fields these
+      * sections depend on.
+      ******************************************************************
+      * confirms the schedules file currently named by
+      * WS-SCHEDULES-FILENAME actually exists, without disturbing any
+      * of the WS-FLOOR/WS-RATE data a prior LOAD-MARGINAL-RATES call
+      * may have already populated.  a dynamically-assigned file that
+      * doesn't exist sets FILE STATUS to "35" but never actually
+      * associates the file, so a READ against it never signals AT
+      * END and PERFORM UNTIL ... EOF loops forever - always call this
+      * before LOAD-MARGINAL-RATES to keep a bad year from hanging
+      * the calling program instead of erroring
+      ******************************************************************
+       CHECK-SCHEDULES-YEAR SECTION.
+           MOVE 'Y' TO WS-FILE-CHECK-OK
+           OPEN INPUT SCHEDULES-FILE
+           IF WS-SCHEDULES-FILE-STATUS NOT EQUAL TO "00"
+              MOVE 'N' TO WS-FILE-CHECK-OK
+           ELSE
+              CLOSE SCHEDULES-FILE
+           END-IF.
+      ******************************************************************
+      * this section will load the appropriate marginal tax tables
+      * based on the selection of the user, and apply either the
+      * standard deduction or an itemized override to WS-AMOUNT
+      ******************************************************************
+       LOAD-MARGINAL-RATES SECTION.
+           MOVE 'N' TO SCHEDULES-FILE-EOF
+           OPEN INPUT SCHEDULES-FILE
+           PERFORM UNTIL SCHEDULES-FILE-EOF EQUAL TO 'Y'
+              READ SCHEDULES-FILE INTO SCHEDULES-FILE-RECORD
+                 AT END MOVE 'Y' TO SCHEDULES-FILE-EOF
+                 NOT AT END
+      *
+      * if WS-TMP-BUFFER = WS-STATUS read next 7 floor records
+      * followed by the 7 rate records for the same status block
+      *
+                    IF SCHEDULES-FILE-RECORD EQUAL TO WS-STATUS
+                       SET WS-COUNTER TO 1
+                       PERFORM UNTIL WS-COUNTER > 7
+                          READ SCHEDULES-FILE INTO SCHEDULES-FILE-RECORD
+                          MOVE SPACES TO WS-TMP-BUFFER
+                          MOVE SCHEDULES-FILE-RECORD TO WS-TMP-BUFFER
+                          IF WS-COUNTER EQUAL TO 1
+                             MOVE WS-TMP-BUFFER TO WS-STD-DEDUCT
+                             MOVE 0 TO WS-FLOOR(WS-COUNTER)
+                          ELSE
+                             MOVE WS-TMP-BUFFER TO WS-FLOOR(WS-COUNTER)
+                          END-IF
+                          SET WS-COUNTER UP BY 1
+                       END-PERFORM
+                       SET WS-COUNTER TO 1
+                       PERFORM UNTIL WS-COUNTER > 7
+                          READ SCHEDULES-FILE INTO SCHEDULES-FILE-RECORD
+                          MOVE SPACES TO WS-TMP-BUFFER
+                          MOVE SCHEDULES-FILE-RECORD TO WS-TMP-BUFFER
+                          MOVE WS-TMP-BUFFER TO WS-RATE(WS-COUNTER)
+                          SET WS-COUNTER UP BY 1
+                       END-PERFORM
+                       EXIT PERFORM
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE SCHEDULES-FILE
+      *
+      * an itemized total entered on the form overrides the standard
+      * deduction pulled from the schedules file
+      *
+           IF WS-ITEMIZED-DEDUCT > 0
+              SUBTRACT WS-ITEMIZED-DEDUCT FROM WS-AMOUNT GIVING WS-AGI
+           ELSE
+              SUBTRACT WS-STD-DEDUCT FROM WS-AMOUNT GIVING WS-AGI
+           END-IF
+           IF WS-AGI < 0 MOVE 0 TO WS-AGI.
+      ******************************************************************
+      * process the data for marginal rates table construction
+      ******************************************************************
+       PROCESS-MARGINAL-RATES SECTION.
+      * first fill the brackets table
+           MOVE ZEROS TO WS-BRACKETS
+           SET WS-COUNTER TO 1
+           PERFORM UNTIL WS-COUNTER > 6
+               OR WS-AGI < WS-FLOOR(WS-COUNTER)
+               IF WS-AGI < WS-FLOOR(WS-COUNTER + 1)
+                   COMPUTE WS-BRACKET(WS-COUNTER)
+                   = WS-AGI - WS-FLOOR(WS-COUNTER)
+               ELSE
+                    COMPUTE WS-BRACKET(WS-COUNTER)
+                    = WS-FLOOR(WS-COUNTER + 1) - WS-FLOOR(WS-COUNTER)
+               END-IF
+               SET WS-COUNTER UP BY 1
+           END-PERFORM
+           IF WS-AGI > WS-FLOOR(7)
+               COMPUTE WS-BRACKET(7) = WS-AGI - WS-FLOOR(7)
+           END-IF
+      * then compute the marginal taxes
+           SET WS-TAX TO 0
+           SET WS-COUNTER TO 1
+           PERFORM UNTIL WS-COUNTER > 7
+               COMPUTE WS-MARGINAL-TAX(WS-COUNTER)
+               = WS-RATE(WS-COUNTER) * WS-BRACKET(WS-COUNTER)
+               SET WS-TAX UP BY WS-MARGINAL-TAX(WS-COUNTER)
+               SET WS-COUNTER UP BY 1
+           END-PERFORM
+           SUBTRACT WS-TAX FROM WS-AMOUNT GIVING WS-NET-INCOME
+           DIVIDE WS-TAX BY WS-AMOUNT GIVING WS-TMP.
+           MULTIPLY WS-TMP BY 100.00 GIVING WS-TMP
+           MOVE WS-TMP TO WS-EFFECTIVE-RATE.
