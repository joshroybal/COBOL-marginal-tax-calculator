@@ -0,0 +1,44 @@
+      ******************************************************************
+      * SCHDWS.CPY
+      * WORKING-STORAGE for federal bracket schedule loading and
+      * marginal tax processing.  shared between MTRC-004 (the CGI
+      * calculator) and MTRC-005 (the nightly batch roster program)
+      * so the two never drift out of step with the schedules file
+      * format.
+      *
+      * the calling program must supply, in its own WORKING-STORAGE:
+      *   77 WS-SCHEDULES-FILENAME  PIC X(50)
+      *   77 WS-STATUS              PIC X(24)
+      *   77 WS-AMOUNT              PIC 9(13)V99
+      ******************************************************************
+       01 WS-RATES.
+           05 WS-RATE               PIC V999 OCCURS 7 TIMES.
+       01 WS-FLOORS.
+           05 WS-FLOOR              PIC 9(12)V99 OCCURS 7 TIMES.
+       01 WS-BRACKETS.
+           05 WS-BRACKET            PIC 9(13)V99 OCCURS 7 TIMES.
+       01 WS-TAXES.
+           05 WS-MARGINAL-TAX       PIC 9(13)V99 OCCURS 7 TIMES.
+       77 WS-STD-DEDUCT             PIC 9(09).
+       77 WS-ITEMIZED-DEDUCT        PIC 9(09)V99 VALUE 0.
+       77 WS-TAX                    PIC 9(13)V99.
+       77 WS-NET-INCOME             PIC 9(13)V99.
+       77 WS-AGI                    PIC S9(13)V99 VALUE 0.
+       77 WS-TMP                    PIC S9(13)V999.
+       77 WS-EFFECTIVE-RATE         PIC Z9.9.
+       77 WS-COUNTER                PIC 99.
+       77 WS-TMP-BUFFER             PIC X(80) VALUE SPACES.
+      ******************************************************************
+      * FILE STATUS for SCHEDULES-FILE (see SCHDFD.CPY) - lets a
+      * dynamically-named schedules file that doesn't exist be
+      * detected and reported instead of abending the program
+      ******************************************************************
+       77 WS-SCHEDULES-FILE-STATUS  PIC X(2) VALUE SPACES.
+      ******************************************************************
+      * generic file/lookup validation flag - used to confirm a
+      * dynamically-named schedules file exists before it is trusted
+      * for actual processing.  shared so both MTRC-004 and MTRC-005
+      * can guard a bad year the same way
+      ******************************************************************
+       77 WS-FILE-CHECK-OK          PIC X(1) VALUE 'Y'.
+           88 WS-FILE-CHECK-IS-OK   VALUE 'Y'.
