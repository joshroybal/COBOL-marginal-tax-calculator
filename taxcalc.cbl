@@ -13,10 +13,14 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STDIN 
+           SELECT STDIN
               ASSIGN TO KEYBOARD.
-           SELECT SCHEDULES-FILE
-              ASSIGN TO WS-SCHEDULES-FILENAME
+           COPY SCHDFD.
+           SELECT STATE-SCHEDULES-FILE
+              ASSIGN TO DYNAMIC WS-STATE-SCHEDULES-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOG-FILE
+              ASSIGN TO DYNAMIC WS-LOG-FILENAME
               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -24,48 +28,137 @@
        FD STDIN.
        01 POST-DATA-BUFFER PIC X(256).
 
-       FD SCHEDULES-FILE.
-       01 SCHEDULES-FILE-RECORD     PIC X(80).
-       01 SCHEDULES-FILE-EOF        PIC X(1).
-           
+       COPY SCHDFDR.
+
+       FD STATE-SCHEDULES-FILE.
+       01 STATE-SCHEDULES-FILE-RECORD  PIC X(80).
+       01 STATE-SCHEDULES-FILE-EOF     PIC X(1).
+
+       FD LOG-FILE.
+       01 LOG-RECORD                PIC X(200).
+
        WORKING-STORAGE SECTION.
-       01 WS-RATES.
-           05 WS-RATE               PIC V999 OCCURS 7 TIMES.
-       01 WS-FLOORS.
-           05 WS-FLOOR              PIC 9(12)V99 OCCURS 7 TIMES.
-       01 WS-BRACKETS.
-           05 WS-BRACKET            PIC 9(13)V99 OCCURS 7 TIMES.    
-       01 WS-TAXES.
-           05 WS-MARGINAL-TAX       PIC 9(13)V99 OCCURS 7 TIMES.
+       COPY SCHDWS.
        77 WS-SCHEDULES-FILENAME     PIC X(50) VALUE "schedules/2018".
-       77 WS-TMP-BUFFER             PIC X(80) VALUE SPACES.
+       77 WS-PRIMARY-FILENAME       PIC X(50) VALUE SPACES.
        77 WS-BLANK-LINE             PIC X(80) VALUE SPACES.
        77 WS-STATUS                 PIC X(24) VALUE "single".
-       77 WS-TAX                    PIC 9(13)V99.
-       77 WS-NET-INCOME             PIC 9(13)V99.
-       77 WS-COUNTER                PIC 99.
+           88 WS-STATUS-IS-VALID    VALUES "single", "joint",
+                                            "separate", "head".
        77 WS-STR-LEN                PIC 99.
        77 WS-AMOUNT                 PIC 9(13)V99 VALUE 0.
        77 WS-AMT-STR                PIC Z(12)9.99.
-      * 77 WS-TAX-YEAR               PIC X(25) VALUE "schedules/2018".
-       77 WS-AGI                    PIC S9(13)V99 VALUE 0.
-       77 WS-TMP                    PIC S9(13)V999.
-       77 WS-STD-DEDUCT             PIC 99999.
        77 WS-CURRENCY               PIC $$$$,$$$,$$9.99.
        77 WS-RANGE-VAL              PIC $,$$$,$$$,$$9.99.
-       77 WS-PERCENT                PIC Z9.     
-       77 WS-EFFECTIVE-RATE         PIC Z9.9.
+       77 WS-PERCENT                PIC Z9.
+      ******************************************************************
+      * fields acquired from the raw POST-DATA-BUFFER fields, before
+      * they are validated and converted into working numeric fields
+      ******************************************************************
+       77 WS-AMOUNT-TEXT            PIC X(20) VALUE SPACES.
+       77 WS-ITEMIZED-TEXT          PIC X(20) VALUE SPACES.
+       77 WS-PRIORYEAR-TEXT         PIC X(20) VALUE SPACES.
+       77 WS-SEINCOME-TEXT          PIC X(20) VALUE SPACES.
+       77 WS-INPUT-VALID            PIC X(1) VALUE 'Y'.
+           88 WS-INPUT-IS-VALID     VALUE 'Y'.
+       77 WS-ERROR-MESSAGE          PIC X(80) VALUE SPACES.
+      ******************************************************************
+      * generic numeric-field validation workspace, shared by every
+      * dollar-amount field read off the POST-DATA-BUFFER
+      ******************************************************************
+       77 WS-VAL-TEXT               PIC X(20) VALUE SPACES.
+       77 WS-VAL-LEN                PIC 99 VALUE 0.
+       77 WS-VAL-DOT-COUNT          PIC 9 VALUE 0.
+       77 WS-VAL-INT-PART           PIC X(20) VALUE SPACES.
+       77 WS-VAL-INT-LEN            PIC 99 VALUE 0.
+       77 WS-VAL-DEC-PART           PIC X(20) VALUE SPACES.
+       77 WS-VAL-DEC-LEN            PIC 99 VALUE 0.
+       77 WS-VAL-RESULT             PIC 9(13)V99 VALUE 0.
+       77 WS-VAL-OK                 PIC X(1) VALUE 'Y'.
+           88 WS-VAL-IS-OK          VALUE 'Y'.
+      ******************************************************************
+      * itemized deduction override - request from preparers who need
+      * to key in an actual itemized total instead of the schedule's
+      * standard deduction
+      ******************************************************************
+      * WS-ITEMIZED-DEDUCT and WS-STD-DEDUCT are declared in SCHDWS
+      ******************************************************************
+      * year-over-year comparison mode
+      ******************************************************************
+       77 WS-COMPARE-YEAR           PIC X(4) VALUE SPACES.
+       01 WS-SAVE-RATES.
+           05 WS-SAVE-RATE          PIC V999 OCCURS 7 TIMES.
+       01 WS-SAVE-FLOORS.
+           05 WS-SAVE-FLOOR         PIC 9(12)V99 OCCURS 7 TIMES.
+       01 WS-SAVE-TAXES.
+           05 WS-SAVE-MARGINAL-TAX  PIC 9(13)V99 OCCURS 7 TIMES.
+       77 WS-SAVE-STD-DEDUCT        PIC 9(09).
+       77 WS-SAVE-TAX               PIC 9(13)V99.
+       77 WS-SAVE-NET-INCOME        PIC 9(13)V99.
+       77 WS-SAVE-AGI               PIC S9(13)V99.
+       77 WS-SAVE-EFFECTIVE-RATE    PIC Z9.9.
+       77 WS-SAVE-SCHEDULES-FILENAME PIC X(50) VALUE SPACES.
+      ******************************************************************
+      * quarterly estimated payment worksheet
+      ******************************************************************
+       77 WS-PRIOR-YEAR-TAX         PIC 9(13)V99 VALUE 0.
+       77 WS-SAFE-HARBOR            PIC 9(13)V99 VALUE 0.
+       77 WS-QTR-PAYMENT            PIC 9(13)V99 VALUE 0.
+      ******************************************************************
+      * state income tax add-on
+      ******************************************************************
+       77 WS-STATE-ABBR             PIC X(2) VALUE SPACES.
+       77 WS-STATE-SCHEDULES-FILENAME PIC X(50) VALUE "schedules/state".
+       01 WS-STATE-RATES.
+           05 WS-STATE-RATE         PIC V999 OCCURS 7 TIMES.
+       01 WS-STATE-FLOORS.
+           05 WS-STATE-FLOOR        PIC 9(12)V99 OCCURS 7 TIMES.
+       01 WS-STATE-BRACKETS.
+           05 WS-STATE-BRACKET      PIC 9(13)V99 OCCURS 7 TIMES.
+       01 WS-STATE-TAXES.
+           05 WS-STATE-MARGINAL-TAX PIC 9(13)V99 OCCURS 7 TIMES.
+       77 WS-STATE-STD-DEDUCT       PIC 9(09) VALUE 0.
+       77 WS-STATE-AGI              PIC S9(13)V99 VALUE 0.
+       77 WS-STATE-TAX              PIC 9(13)V99 VALUE 0.
+       77 WS-COMBINED-TAX           PIC 9(13)V99 VALUE 0.
+       77 WS-COMBINED-RATE          PIC Z9.9.
+       77 WS-COMBINED-TMP           PIC S9(13)V999.
+      ******************************************************************
+      * self-employment tax module
+      ******************************************************************
+       77 WS-SE-INCOME              PIC 9(13)V99 VALUE 0.
+       77 WS-SE-NET-EARNINGS        PIC 9(13)V99 VALUE 0.
+      * fallback only - the real figure is loaded per year by
+      * LOAD-SE-WAGE-BASE out of the selected schedules file's
+      * WAGEBASE block, the same way WS-FLOOR/WS-RATE are
+      * schedule-driven rather than hardcoded
+       77 WS-SE-WAGE-BASE           PIC 9(9) VALUE 132900.
+       77 WS-SE-SS-BASE             PIC 9(13)V99 VALUE 0.
+       77 WS-SE-SS-TAX              PIC 9(13)V99 VALUE 0.
+       77 WS-SE-MEDICARE-TAX        PIC 9(13)V99 VALUE 0.
+       77 WS-SE-TAX                 PIC 9(13)V99 VALUE 0.
+       77 WS-TOTAL-LIABILITY        PIC 9(13)V99 VALUE 0.
+      ******************************************************************
+      * csv breakdown export
+      ******************************************************************
+       77 WS-FORMAT                 PIC X(4) VALUE "html".
+       77 WS-CSV-VAL                PIC Z(11)9.99.
+      ******************************************************************
+      * transaction log
+      ******************************************************************
+       77 WS-LOG-FILENAME           PIC X(50) VALUE "taxcalc.log".
+       77 WS-LOG-DATE               PIC 9(6) VALUE 0.
+       77 WS-LOG-TIME                PIC 9(8) VALUE 0.
+       77 WS-LOG-LINE               PIC X(200) VALUE SPACES.
       ******************************************************************
       * MAIN PROGRAM
       ******************************************************************
        PROCEDURE DIVISION.
-           DISPLAY "Content-Type: text/html"
-           DISPLAY X"0D"           
       ******************************************************************
       * AS USUAL MY DATA ACQUISITION IS THE OPPOSITE OF ROBUSTNESS
       ******************************************************************
            SET WS-COUNTER TO 0
-           OPEN INPUT STDIN           
+           OPEN INPUT STDIN
            PERFORM FOREVER
               READ STDIN
               AT END
@@ -81,9 +174,9 @@
                  END-READ
                  MOVE SPACES TO WS-TMP-BUFFER
                  MOVE POST-DATA-BUFFER TO WS-TMP-BUFFER
-                    
+
                  IF WS-COUNTER = 1
-                    MOVE WS-TMP-BUFFER TO WS-AMOUNT
+                    MOVE WS-TMP-BUFFER(1:20) TO WS-AMOUNT-TEXT
                  END-IF
                  IF WS-COUNTER = 2
                     MOVE WS-TMP-BUFFER TO WS-STATUS
@@ -91,49 +184,92 @@
                  IF WS-COUNTER = 3
                     MOVE WS-TMP-BUFFER TO WS-SCHEDULES-FILENAME
                  END-IF
+                 IF WS-COUNTER = 4
+                    MOVE WS-TMP-BUFFER(1:20) TO WS-ITEMIZED-TEXT
+                 END-IF
+                 IF WS-COUNTER = 5
+                    MOVE WS-TMP-BUFFER(1:4) TO WS-COMPARE-YEAR
+                 END-IF
+                 IF WS-COUNTER = 6
+                    MOVE WS-TMP-BUFFER(1:20) TO WS-PRIORYEAR-TEXT
+                 END-IF
+                 IF WS-COUNTER = 7
+                    MOVE WS-TMP-BUFFER(1:2) TO WS-STATE-ABBR
+                 END-IF
+                 IF WS-COUNTER = 8
+                    MOVE WS-TMP-BUFFER(1:4) TO WS-FORMAT
+                 END-IF
+                 IF WS-COUNTER = 9
+                    MOVE WS-TMP-BUFFER(1:20) TO WS-SEINCOME-TEXT
+                 END-IF
               END-IF
-           END-PERFORM           
+           END-PERFORM
            CLOSE STDIN
       ******************************************************************
-      * assign schedules file as per user choice
+      * validate and convert the raw text fields before anything else
+      * touches them
       ******************************************************************
-      *     MOVE WS-TAX-YEAR TO WS-SCHEDULES-FILENAME
-           MOVE 'N' TO SCHEDULES-FILE-EOF
-           OPEN INPUT SCHEDULES-FILE
-           PERFORM UNTIL SCHEDULES-FILE-EOF EQUAL TO 'Y'
-              READ SCHEDULES-FILE INTO SCHEDULES-FILE-RECORD 
-                 AT END MOVE 'Y' TO SCHEDULES-FILE-EOF
-                 NOT AT END
-      *
-      * if WS-TMP-BUFFER = WS-STATUS read next 7 records
-      *
-                    IF SCHEDULES-FILE-RECORD EQUAL TO WS-STATUS
-                       SET WS-COUNTER TO 1
-                       PERFORM UNTIL WS-COUNTER > 7
-                          READ SCHEDULES-FILE INTO SCHEDULES-FILE-RECORD
-                          MOVE SPACES TO WS-TMP-BUFFER
-                          MOVE SCHEDULES-FILE-RECORD TO WS-TMP-BUFFER
-                          IF WS-COUNTER EQUAL TO 1
-                             MOVE SCHEDULES-FILE-RECORD TO WS-TMP-BUFFER
-                             MOVE WS-TMP-BUFFER TO WS-STD-DEDUCT
-                             MOVE 0 TO WS-FLOOR(WS-COUNTER)
-                          ELSE
-                             MOVE SCHEDULES-FILE-RECORD TO WS-TMP-BUFFER
-                             MOVE WS-TMP-BUFFER TO WS-FLOOR(WS-COUNTER)
-                          END-IF
-                          SET WS-COUNTER UP BY 1
-                       END-PERFORM
-                       EXIT PERFORM
-                    END-IF
-              END-READ
-           END-PERFORM
-           CLOSE SCHEDULES-FILE
+           PERFORM VALIDATE-INPUT
+      ******************************************************************
+      * the response's content type depends on the requested format,
+      * so the header can only go out once WS-FORMAT is known
+      ******************************************************************
+      ******************************************************************
+      * invalid input always falls back to the html error page, even
+      * on a csv request - there is no useful csv to send back
+      ******************************************************************
+           IF WS-FORMAT EQUAL TO "csv" AND WS-INPUT-IS-VALID
+              DISPLAY "Content-Type: text/csv"
+              DISPLAY "Content-Disposition: attachment; filename=tax"
+                 NO ADVANCING
+              DISPLAY "calc.csv"
+           ELSE
+              DISPLAY "Content-Type: text/html"
+           END-IF
+           DISPLAY X"0D"
       ******************************************************************
       * PERFORM PROCESSING SECTIONS
       ******************************************************************
-           IF WS-AMOUNT NOT EQUAL TO ZERO
-            PERFORM LOAD-MARGINAL-RATES
-            PERFORM PROCESS-MARGINAL-RATES
+           IF WS-INPUT-IS-VALID AND WS-AMOUNT NOT EQUAL TO ZERO
+              PERFORM LOAD-MARGINAL-RATES
+              PERFORM PROCESS-MARGINAL-RATES
+              PERFORM LOG-TRANSACTION
+              IF WS-STATE-ABBR NOT EQUAL TO SPACES
+                 PERFORM LOAD-STATE-RATES
+                 PERFORM PROCESS-STATE-RATES
+              END-IF
+              IF WS-SE-INCOME > ZERO
+                 PERFORM LOAD-SE-WAGE-BASE
+                 PERFORM PROCESS-SELF-EMPLOYMENT-TAX
+              END-IF
+              PERFORM PROCESS-QUARTERLY-ESTIMATE
+      * compareyear is ignored on a csv request - the csv breakdown
+      * always reflects the primary year, and there is no comparison
+      * table on the csv path for a second year to appear in anyway
+              IF WS-COMPARE-YEAR NOT EQUAL TO SPACES
+                 AND WS-FORMAT NOT EQUAL TO "csv"
+                 PERFORM SAVE-PRIMARY-YEAR-RESULTS
+                 MOVE WS-SCHEDULES-FILENAME TO WS-PRIMARY-FILENAME
+                 MOVE SPACES TO WS-SCHEDULES-FILENAME
+                 STRING "schedules/" DELIMITED BY SIZE
+                    WS-COMPARE-YEAR DELIMITED BY SIZE
+                    INTO WS-SCHEDULES-FILENAME
+                 END-STRING
+                 PERFORM LOAD-MARGINAL-RATES
+                 PERFORM PROCESS-MARGINAL-RATES
+                 MOVE WS-PRIMARY-FILENAME TO WS-SCHEDULES-FILENAME
+              END-IF
+           END-IF
+      ******************************************************************
+      * a valid csv request returns only the bracket breakdown - no
+      * page.  an invalid one falls through to the html error page
+      * below instead, same as any other bad submission
+      ******************************************************************
+           IF WS-FORMAT EQUAL TO "csv" AND WS-INPUT-IS-VALID
+              IF WS-AMOUNT NOT EQUAL TO ZERO
+                 PERFORM OUTPUT-CSV-BREAKDOWN
+              END-IF
+              STOP RUN
            END-IF
       ******************************************************************
       * PERFORM OUTPUT SECTIONS
@@ -141,23 +277,32 @@
            DISPLAY "<!DOCTYPE html>"
            DISPLAY "<html>"
            DISPLAY "<head>"
-           DISPLAY "<link rel='stylesheet' media='all' 
-           href='/includes/gradienttable.css'>"
+           DISPLAY "<link rel='stylesheet' media='all' " NO ADVANCING
+           DISPLAY "href='/includes/gradienttable.css'>"
            DISPLAY "<title>COBOL MARGINAL TAX CALCULATOR</title>"
            DISPLAY "</head>"
            DISPLAY "<body>"
            DISPLAY "<header><p>" NO ADVANCING
-           DISPLAY "COBOL MARGINAL TAX CALCULATOR" NO ADVANCING 
+           DISPLAY "COBOL MARGINAL TAX CALCULATOR" NO ADVANCING
            DISPLAY "</p></header>"
            DISPLAY "<div><a href='/index.html'>Home</a> | <a href='taxca
-      -"lc.cgi'>Back</a></div>"           
+      -"lc.cgi'>Back</a></div>"
            DISPLAY "<h1>COBOL MARGINAL TAX CALCULATOR</h1>"
            PERFORM PRINT-HTML-FORM
-           IF WS-AMOUNT NOT EQUAL TO ZERO
-            PERFORM OUTPUT-MARGINAL-TAXES-HTML
+           IF NOT WS-INPUT-IS-VALID
+              DISPLAY "<div class='error'><p>", WS-ERROR-MESSAGE,
+              "</p></div>"
+           END-IF
+           IF WS-INPUT-IS-VALID AND WS-AMOUNT NOT EQUAL TO ZERO
+              IF WS-COMPARE-YEAR NOT EQUAL TO SPACES
+                 PERFORM OUTPUT-YEAR-COMPARISON-HTML
+              ELSE
+                 PERFORM OUTPUT-MARGINAL-TAXES-HTML
+                 PERFORM OUTPUT-QUARTERLY-ESTIMATE-HTML
+              END-IF
            END-IF
            DISPLAY "<div><a href='/index.html'>Home</a> | <a href='taxca
-      -"lc.cgi'>Back</a></div>"           
+      -"lc.cgi'>Back</a></div>"
            DISPLAY "<footer><p>" NO ADVANCING
            DISPLAY "Copyright &copy; 2019 Josh Roybal" NO ADVANCING
            DISPLAY "</p></footer>"
@@ -177,138 +322,479 @@
            SUBTRACT WS-COUNTER FROM LENGTH WS-AMT-STR GIVING WS-STR-LEN
            SET WS-STR-LEN UP BY 1
 
-           DISPLAY "<form action = 'taxcalc.cgi' method = 'POST'   
-           accept-charset='US-ASCII' enctype='multipart/form-data'>"
+           DISPLAY "<form action = 'taxcalc.cgi' method = 'POST' "
+              NO ADVANCING
+           DISPLAY "accept-charset='US-ASCII' enctype='multipart/form-"
+              NO ADVANCING
+           DISPLAY "data'>"
 
-           DISPLAY "<div>ANNUAL INCOME : $<input type = 'text' 
-           name = 'amount' size='25' value='", 
+           DISPLAY "<div>ANNUAL INCOME : $<input type = 'text' "
+              NO ADVANCING
+           DISPLAY "name = 'amount' size='25' value='",
            WS-AMT-STR(WS-COUNTER : WS-STR-LEN), "'></div>"
-           
+
            IF WS-STATUS IS EQUAL TO "single"
-              DISPLAY "<div><label><input type='radio' name='status' 
-              value='single' checked>single</label></div>"
+              DISPLAY "<div><label><input type='radio' name='status' "
+                 NO ADVANCING
+              DISPLAY "value='single' checked>single</label></div>"
            ELSE
-              DISPLAY "<div><label><input type='radio' name='status' 
-              value='single'>single</label></div>"
+              DISPLAY "<div><label><input type='radio' name='status' "
+                 NO ADVANCING
+              DISPLAY "value='single'>single</label></div>"
            END-IF
-           
+
            IF WS-STATUS IS EQUAL TO "joint"
-              DISPLAY "<div><label><input type='radio' name='status' 
-              value='joint' checked>married joint</label></div>"
+              DISPLAY "<div><label><input type='radio' name='status' "
+                 NO ADVANCING
+              DISPLAY "value='joint' checked>married joint</label>"
+                 NO ADVANCING
+              DISPLAY "</div>"
            ELSE
-              DISPLAY "<div><label><input type='radio' name='status' 
-              value='joint'>married joint</label></div>"
+              DISPLAY "<div><label><input type='radio' name='status' "
+                 NO ADVANCING
+              DISPLAY "value='joint'>married joint</label></div>"
            END-IF
 
            IF WS-STATUS IS EQUAL TO "separate"
-              DISPLAY "<div><label><input type='radio' name='status' 
-              value='separate' checked>married separate
-              </label></div>"
+              DISPLAY "<div><label><input type='radio' name='status' "
+                 NO ADVANCING
+              DISPLAY "value='separate' checked>married separate "
+                 NO ADVANCING
+              DISPLAY "</label></div>"
            ELSE
-              DISPLAY "<div><label><input type='radio' name='status' 
-              value='separate'>married separate
-              </label></div>"
+              DISPLAY "<div><label><input type='radio' name='status' "
+                 NO ADVANCING
+              DISPLAY "value='separate'>married separate " NO ADVANCING
+              DISPLAY "</label></div>"
            END-IF
 
            IF WS-STATUS IS EQUAL TO "head"
-              DISPLAY "<div><label><input type='radio' name='status' 
-              value='head' checked>head of household</label>
-              </div>"
+              DISPLAY "<div><label><input type='radio' name='status' "
+                 NO ADVANCING
+              DISPLAY "value='head' checked>head of household</label>"
+                 NO ADVANCING
+              DISPLAY "</div>"
            ELSE
-              DISPLAY "<div><label><input type='radio' name='status' 
-              value='head'>head of household</label>
-              </div>"
+              DISPLAY "<div><label><input type='radio' name='status' "
+                 NO ADVANCING
+              DISPLAY "value='head'>head of household</label>"
+                 NO ADVANCING
+              DISPLAY "</div>"
            END-IF
 
            DISPLAY "<br>"
            DISPLAY "<select name='year'>"
-           
+
            IF WS-SCHEDULES-FILENAME(11:4) IS EQUAL "2019"
-              DISPLAY "<option value='schedules/2019' selected>2019</opt
-      -"ion>"
+              DISPLAY "<option value='schedules/2019' selected>2019"
+                 NO ADVANCING
+              DISPLAY "</option>"
               DISPLAY "<option value='schedules/2018'>2018</option>"
            ELSE
               DISPLAY "<option value='schedules/2019'>2019</option>"
-              DISPLAY "<option value='schedules/2018' selected>2018</opt
-      -"ion>"
+              DISPLAY "<option value='schedules/2018' selected>2018"
+                 NO ADVANCING
+              DISPLAY "</option>"
            END-IF
            DISPLAY "</select>"
            DISPLAY "<br>"
            DISPLAY "<br>"
+           DISPLAY "<div>ITEMIZED DEDUCTIONS (overrides standard "
+              NO ADVANCING
+           DISPLAY "deduction) : $<input type = 'text' name = 'item"
+              NO ADVANCING
+           DISPLAY "ized' size='25' value=''></div>"
+           DISPLAY "<div>COMPARE AGAINST YEAR : <select name='compare"
+              NO ADVANCING
+           DISPLAY "year'>"
+           DISPLAY "<option value=''>(none)</option>"
+           DISPLAY "<option value='2018'>2018</option>"
+           DISPLAY "<option value='2019'>2019</option>"
+           DISPLAY "</select></div>"
+           DISPLAY "<div>PRIOR YEAR TOTAL TAX : $<input type = 'text' "
+              NO ADVANCING
+           DISPLAY "name = 'prioryear' size='25' value=''></div>"
+           DISPLAY "<div>STATE (2-letter abbreviation, optional) : "
+              NO ADVANCING
+           DISPLAY "<input type = 'text' name = 'state' size='2' "
+              NO ADVANCING
+           DISPLAY "value=''></div>"
+           DISPLAY "<div><select name='format'>"
+           DISPLAY "<option value='html' selected>html</option>"
+           DISPLAY "<option value='csv'>csv</option>"
+           DISPLAY "</select></div>"
+           DISPLAY "<div>NET SELF-EMPLOYMENT INCOME : $<input type = "
+              NO ADVANCING
+           DISPLAY "'text' name = 'seincome' size='25' value=''></div>"
+           DISPLAY "<br>"
            DISPLAY "<div><input type = 'submit' value = 'Submit'></div>"
            DISPLAY "</form>"
            DISPLAY "<br>".
       ******************************************************************
-      * this section will load the appropriate marginal tax tables
-      * based on the selection of the user
-      ******************************************************************
-       LOAD-MARGINAL-RATES SECTION.
-      * THE RATES ARE INVARIANT 
-           MOVE 0.1     TO WS-RATE(1)
-           MOVE 0.12    TO WS-RATE(2)
-           MOVE 0.22    TO WS-RATE(3)
-           MOVE 0.24    TO WS-RATE(4)
-           MOVE 0.32    TO WS-RATE(5)
-           MOVE 0.35    TO WS-RATE(6)
-           MOVE 0.37    TO WS-RATE(7)
-           IF WS-STATUS EQUAL TO "single"
-               SUBTRACT WS-STD-DEDUCT FROM WS-AMOUNT GIVING WS-AGI
+      * this section validates the raw POST fields before anything is
+      * computed from them.  a mistyped amount or an out-of-range
+      * filing status now yields a message the front desk can act on
+      * instead of a page that just looks blank.
+      ******************************************************************
+       VALIDATE-INPUT SECTION.
+           MOVE 'Y' TO WS-INPUT-VALID
+           MOVE SPACES TO WS-ERROR-MESSAGE
+           MOVE WS-AMOUNT-TEXT TO WS-VAL-TEXT
+           PERFORM VALIDATE-NUMERIC-FIELD
+           IF WS-VAL-IS-OK
+              MOVE WS-VAL-RESULT TO WS-AMOUNT
+           ELSE
+              MOVE 'N' TO WS-INPUT-VALID
+              STRING "annual income must be a numeric dollar amount"
+                 DELIMITED BY SIZE INTO WS-ERROR-MESSAGE
+              END-STRING
            END-IF
-      * married filing jointly    
-           IF WS-STATUS EQUAL TO "joint"
-               SUBTRACT WS-STD-DEDUCT FROM WS-AMOUNT GIVING WS-AGI
+           IF WS-INPUT-IS-VALID AND NOT WS-STATUS-IS-VALID
+              MOVE 'N' TO WS-INPUT-VALID
+              STRING "filing status must be single, joint, separate "
+                 "or head of household" DELIMITED BY SIZE
+                 INTO WS-ERROR-MESSAGE
+              END-STRING
            END-IF
-      * married filing separately
-           IF WS-STATUS EQUAL TO "separate"
-               SUBTRACT WS-STD-DEDUCT FROM WS-AMOUNT GIVING WS-AGI
+      * the itemized deduction, prior year tax and self-employment
+      * income fields are optional - a blank or unusable entry is
+      * simply treated as not supplied rather than rejecting the whole
+      * submission
+           MOVE WS-ITEMIZED-TEXT TO WS-VAL-TEXT
+           PERFORM VALIDATE-NUMERIC-FIELD
+           IF WS-VAL-IS-OK
+              MOVE WS-VAL-RESULT TO WS-ITEMIZED-DEDUCT
+           ELSE
+              MOVE 0 TO WS-ITEMIZED-DEDUCT
+           END-IF
+           MOVE WS-PRIORYEAR-TEXT TO WS-VAL-TEXT
+           PERFORM VALIDATE-NUMERIC-FIELD
+           IF WS-VAL-IS-OK
+              MOVE WS-VAL-RESULT TO WS-PRIOR-YEAR-TAX
+           ELSE
+              MOVE 0 TO WS-PRIOR-YEAR-TAX
            END-IF
-      * head of household     
-           IF WS-STATUS EQUAL TO "head"
-               SUBTRACT WS-STD-DEDUCT FROM WS-AMOUNT GIVING WS-AGI
+           MOVE WS-SEINCOME-TEXT TO WS-VAL-TEXT
+           PERFORM VALIDATE-NUMERIC-FIELD
+           IF WS-VAL-IS-OK
+              MOVE WS-VAL-RESULT TO WS-SE-INCOME
+           ELSE
+              MOVE 0 TO WS-SE-INCOME
+           END-IF
+      * the schedules file named by the posted "year" field must
+      * actually exist, or LOAD-MARGINAL-RATES would abend trying to
+      * open it
+           IF WS-INPUT-IS-VALID
+              PERFORM CHECK-SCHEDULES-YEAR
+              IF NOT WS-FILE-CHECK-IS-OK
+                 MOVE 'N' TO WS-INPUT-VALID
+                 STRING "selected tax year schedule was not found"
+                    DELIMITED BY SIZE INTO WS-ERROR-MESSAGE
+                 END-STRING
+              END-IF
+           END-IF
+      * likewise for an optional comparison year - checked here,
+      * before any output header goes out, rather than left to abend
+      * when the main processing block tries to open it
+           IF WS-INPUT-IS-VALID AND WS-COMPARE-YEAR NOT EQUAL TO SPACES
+              MOVE WS-SCHEDULES-FILENAME TO WS-PRIMARY-FILENAME
+              MOVE SPACES TO WS-SCHEDULES-FILENAME
+              STRING "schedules/" DELIMITED BY SIZE
+                 WS-COMPARE-YEAR DELIMITED BY SIZE
+                 INTO WS-SCHEDULES-FILENAME
+              END-STRING
+              PERFORM CHECK-SCHEDULES-YEAR
+              MOVE WS-PRIMARY-FILENAME TO WS-SCHEDULES-FILENAME
+              IF NOT WS-FILE-CHECK-IS-OK
+                 MOVE 'N' TO WS-INPUT-VALID
+                 STRING "comparison tax year schedule was not found"
+                    DELIMITED BY SIZE INTO WS-ERROR-MESSAGE
+                 END-STRING
+              END-IF
            END-IF
-           
-           IF WS-AGI < 0 MOVE 0 TO WS-AGI.
+      * an optional state add-on must match a known abbreviation in
+      * the state schedules file - fold to upper case first so a
+      * correctly-typed but lower-case code still matches
+           IF WS-INPUT-IS-VALID AND WS-STATE-ABBR NOT EQUAL TO SPACES
+              INSPECT WS-STATE-ABBR CONVERTING
+                 "abcdefghijklmnopqrstuvwxyz" TO
+                 "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+              PERFORM CHECK-STATE-ABBR
+              IF NOT WS-FILE-CHECK-IS-OK
+                 MOVE 'N' TO WS-INPUT-VALID
+                 STRING "state abbreviation not recognized"
+                    DELIMITED BY SIZE INTO WS-ERROR-MESSAGE
+                 END-STRING
+              END-IF
+           END-IF.
+      ******************************************************************
+      * generic dollar-amount validator - operates on WS-VAL-TEXT and
+      * returns WS-VAL-OK / WS-VAL-RESULT.  accepts a plain string of
+      * digits, or digits either side of a single decimal point
+      ******************************************************************
+       VALIDATE-NUMERIC-FIELD SECTION.
+           MOVE 'Y' TO WS-VAL-OK
+           MOVE 0 TO WS-VAL-RESULT
+           PERFORM VARYING WS-VAL-LEN
+              FROM LENGTH OF WS-VAL-TEXT BY -1
+              UNTIL WS-VAL-LEN = 0
+                 OR WS-VAL-TEXT(WS-VAL-LEN:1) NOT EQUAL TO SPACE
+              CONTINUE
+           END-PERFORM
+           IF WS-VAL-LEN = 0
+              MOVE 'N' TO WS-VAL-OK
+           ELSE
+              SET WS-VAL-DOT-COUNT TO ZERO
+              INSPECT WS-VAL-TEXT TALLYING WS-VAL-DOT-COUNT FOR ALL "."
+              IF WS-VAL-DOT-COUNT > 1
+                 MOVE 'N' TO WS-VAL-OK
+              ELSE
+                 IF WS-VAL-DOT-COUNT = 0
+                    IF WS-VAL-TEXT(1:WS-VAL-LEN) IS NOT NUMERIC
+                       MOVE 'N' TO WS-VAL-OK
+                    ELSE
+                       MOVE WS-VAL-TEXT(1:WS-VAL-LEN) TO WS-VAL-RESULT
+                    END-IF
+                 ELSE
+                    MOVE SPACES TO WS-VAL-INT-PART WS-VAL-DEC-PART
+                    UNSTRING WS-VAL-TEXT(1:WS-VAL-LEN) DELIMITED BY "."
+                       INTO WS-VAL-INT-PART COUNT IN WS-VAL-INT-LEN
+                            WS-VAL-DEC-PART COUNT IN WS-VAL-DEC-LEN
+                    END-UNSTRING
+                    IF WS-VAL-INT-LEN = 0 OR WS-VAL-DEC-LEN = 0
+                       MOVE 'N' TO WS-VAL-OK
+                    ELSE
+                       IF WS-VAL-INT-PART(1:WS-VAL-INT-LEN)
+                             IS NOT NUMERIC
+                          OR WS-VAL-DEC-PART(1:WS-VAL-DEC-LEN)
+                             IS NOT NUMERIC
+                          MOVE 'N' TO WS-VAL-OK
+                       ELSE
+                          MOVE WS-VAL-TEXT(1:WS-VAL-LEN)
+                             TO WS-VAL-RESULT
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+      ******************************************************************
+      * confirms WS-STATE-ABBR matches a key line in the state
+      * schedules file, the same file LOAD-STATE-RATES will scan
       ******************************************************************
-      * process the data for marginal rates table construction
+       CHECK-STATE-ABBR SECTION.
+           MOVE 'N' TO WS-FILE-CHECK-OK
+           MOVE 'N' TO STATE-SCHEDULES-FILE-EOF
+           OPEN INPUT STATE-SCHEDULES-FILE
+           PERFORM UNTIL STATE-SCHEDULES-FILE-EOF EQUAL TO 'Y'
+              READ STATE-SCHEDULES-FILE INTO STATE-SCHEDULES-FILE-RECORD
+                 AT END MOVE 'Y' TO STATE-SCHEDULES-FILE-EOF
+                 NOT AT END
+                    IF STATE-SCHEDULES-FILE-RECORD
+                          EQUAL TO WS-STATE-ABBR
+                       MOVE 'Y' TO WS-FILE-CHECK-OK
+                       MOVE 'Y' TO STATE-SCHEDULES-FILE-EOF
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE STATE-SCHEDULES-FILE.
+      ******************************************************************
+      * appends one line per submission to the transaction log so a
+      * disputed quote can be traced back to what was actually keyed
+      * in and computed
+      ******************************************************************
+       LOG-TRANSACTION SECTION.
+           ACCEPT WS-LOG-DATE FROM DATE
+           ACCEPT WS-LOG-TIME FROM TIME
+           MOVE SPACES TO WS-LOG-LINE
+           STRING WS-LOG-DATE DELIMITED BY SIZE
+              "-" DELIMITED BY SIZE
+              WS-LOG-TIME DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              WS-AMOUNT DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              WS-STATUS DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              WS-SCHEDULES-FILENAME DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              WS-TAX DELIMITED BY SIZE
+              INTO WS-LOG-LINE
+           END-STRING
+           OPEN EXTEND LOG-FILE
+           WRITE LOG-RECORD FROM WS-LOG-LINE
+           CLOSE LOG-FILE.
+      ******************************************************************
+      * this section will load the appropriate marginal tax tables
+      * based on the selection of the user, and apply either the
+      * standard deduction or an itemized override to WS-AMOUNT
+      ******************************************************************
+       COPY SCHDPROC.
+      ******************************************************************
+      * loads the state bracket schedule for WS-STATE-ABBR out of
+      * WS-STATE-SCHEDULES-FILENAME the same way LOAD-MARGINAL-RATES
+      * scans SCHEDULES-FILE for WS-STATUS - one flat file, one match
+      * on the key line, then seven floor lines and seven rate lines
+      ******************************************************************
+       LOAD-STATE-RATES SECTION.
+           MOVE 'N' TO STATE-SCHEDULES-FILE-EOF
+           OPEN INPUT STATE-SCHEDULES-FILE
+           PERFORM UNTIL STATE-SCHEDULES-FILE-EOF EQUAL TO 'Y'
+              READ STATE-SCHEDULES-FILE INTO STATE-SCHEDULES-FILE-RECORD
+                 AT END MOVE 'Y' TO STATE-SCHEDULES-FILE-EOF
+                 NOT AT END
+                    IF STATE-SCHEDULES-FILE-RECORD
+                          EQUAL TO WS-STATE-ABBR
+                       SET WS-COUNTER TO 1
+                       PERFORM UNTIL WS-COUNTER > 7
+                          READ STATE-SCHEDULES-FILE
+                             INTO STATE-SCHEDULES-FILE-RECORD
+                          MOVE SPACES TO WS-TMP-BUFFER
+                          MOVE STATE-SCHEDULES-FILE-RECORD
+                             TO WS-TMP-BUFFER
+                          IF WS-COUNTER EQUAL TO 1
+                             MOVE WS-TMP-BUFFER TO WS-STATE-STD-DEDUCT
+                             MOVE 0 TO WS-STATE-FLOOR(WS-COUNTER)
+                          ELSE
+                             MOVE WS-TMP-BUFFER
+                                TO WS-STATE-FLOOR(WS-COUNTER)
+                          END-IF
+                          SET WS-COUNTER UP BY 1
+                       END-PERFORM
+                       SET WS-COUNTER TO 1
+                       PERFORM UNTIL WS-COUNTER > 7
+                          READ STATE-SCHEDULES-FILE
+                             INTO STATE-SCHEDULES-FILE-RECORD
+                          MOVE SPACES TO WS-TMP-BUFFER
+                          MOVE STATE-SCHEDULES-FILE-RECORD
+                             TO WS-TMP-BUFFER
+                          MOVE WS-TMP-BUFFER
+                             TO WS-STATE-RATE(WS-COUNTER)
+                          SET WS-COUNTER UP BY 1
+                       END-PERFORM
+                       EXIT PERFORM
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE STATE-SCHEDULES-FILE
+           SUBTRACT WS-STATE-STD-DEDUCT FROM WS-AMOUNT
+              GIVING WS-STATE-AGI
+           IF WS-STATE-AGI < 0 MOVE 0 TO WS-STATE-AGI.
+      ******************************************************************
+      * mirrors PROCESS-MARGINAL-RATES for the state bracket set, then
+      * rolls the federal and state totals into one combined figure
       ******************************************************************
-       PROCESS-MARGINAL-RATES SECTION.
-      * first fill the brackets table
-           MOVE ZEROS TO WS-BRACKETS
+       PROCESS-STATE-RATES SECTION.
+           MOVE ZEROS TO WS-STATE-BRACKETS
            SET WS-COUNTER TO 1
-           PERFORM UNTIL WS-COUNTER > 6 
-               OR WS-AGI < WS-FLOOR(WS-COUNTER)
-               IF WS-AGI < WS-FLOOR(WS-COUNTER + 1)
-                   COMPUTE WS-BRACKET(WS-COUNTER)
-                   = WS-AGI - WS-FLOOR(WS-COUNTER)
+           PERFORM UNTIL WS-COUNTER > 6
+               OR WS-STATE-AGI < WS-STATE-FLOOR(WS-COUNTER)
+               IF WS-STATE-AGI < WS-STATE-FLOOR(WS-COUNTER + 1)
+                   COMPUTE WS-STATE-BRACKET(WS-COUNTER)
+                   = WS-STATE-AGI - WS-STATE-FLOOR(WS-COUNTER)
                ELSE
-                    COMPUTE WS-BRACKET(WS-COUNTER) 
-                    = WS-FLOOR(WS-COUNTER + 1) - WS-FLOOR(WS-COUNTER)
+                   COMPUTE WS-STATE-BRACKET(WS-COUNTER)
+                   = WS-STATE-FLOOR(WS-COUNTER + 1)
+                   - WS-STATE-FLOOR(WS-COUNTER)
                END-IF
                SET WS-COUNTER UP BY 1
            END-PERFORM
-           IF WS-AGI > WS-FLOOR(7)
-               COMPUTE WS-BRACKET(7) = WS-AGI - WS-FLOOR(7)
+           IF WS-STATE-AGI > WS-STATE-FLOOR(7)
+               COMPUTE WS-STATE-BRACKET(7)
+               = WS-STATE-AGI - WS-STATE-FLOOR(7)
            END-IF
-      * then compute the marginal taxes
-           SET WS-TAX TO 0
+           SET WS-STATE-TAX TO 0
            SET WS-COUNTER TO 1
            PERFORM UNTIL WS-COUNTER > 7
-               COMPUTE WS-MARGINAL-TAX(WS-COUNTER) 
-               = WS-RATE(WS-COUNTER) * WS-BRACKET(WS-COUNTER)
-               SET WS-TAX UP BY WS-MARGINAL-TAX(WS-COUNTER)
-               SET WS-COUNTER UP BY 1   
+               COMPUTE WS-STATE-MARGINAL-TAX(WS-COUNTER)
+               = WS-STATE-RATE(WS-COUNTER)
+                 * WS-STATE-BRACKET(WS-COUNTER)
+               SET WS-STATE-TAX UP BY WS-STATE-MARGINAL-TAX(WS-COUNTER)
+               SET WS-COUNTER UP BY 1
+           END-PERFORM
+           ADD WS-TAX WS-STATE-TAX GIVING WS-COMBINED-TAX
+           DIVIDE WS-COMBINED-TAX BY WS-AMOUNT GIVING WS-COMBINED-TMP
+           MULTIPLY WS-COMBINED-TMP BY 100.00 GIVING WS-COMBINED-TMP
+           MOVE WS-COMBINED-TMP TO WS-COMBINED-RATE.
+      ******************************************************************
+      * loads the Social Security wage base out of the selected year's
+      * schedules file - a WAGEBASE key line followed by one value
+      * line, appended after the four filing status blocks - so a
+      * yearly wage base change is a schedules file update like every
+      * other year-dependent figure, not a program change.  leaves
+      * WS-SE-WAGE-BASE at its working-storage default if an older
+      * schedules file has no WAGEBASE block
+      ******************************************************************
+       LOAD-SE-WAGE-BASE SECTION.
+           MOVE 'N' TO SCHEDULES-FILE-EOF
+           OPEN INPUT SCHEDULES-FILE
+           PERFORM UNTIL SCHEDULES-FILE-EOF EQUAL TO 'Y'
+              READ SCHEDULES-FILE INTO SCHEDULES-FILE-RECORD
+                 AT END MOVE 'Y' TO SCHEDULES-FILE-EOF
+                 NOT AT END
+                    IF SCHEDULES-FILE-RECORD EQUAL TO "WAGEBASE"
+                       READ SCHEDULES-FILE INTO SCHEDULES-FILE-RECORD
+                       MOVE SPACES TO WS-TMP-BUFFER
+                       MOVE SCHEDULES-FILE-RECORD TO WS-TMP-BUFFER
+                       MOVE WS-TMP-BUFFER TO WS-SE-WAGE-BASE
+                       MOVE 'Y' TO SCHEDULES-FILE-EOF
+                    END-IF
+              END-READ
            END-PERFORM
-           SUBTRACT WS-TAX FROM WS-AMOUNT GIVING WS-NET-INCOME
-           DIVIDE WS-TAX BY WS-AMOUNT GIVING WS-TMP.
-           MULTIPLY WS-TMP BY 100.00 GIVING WS-TMP
-           MOVE WS-TMP TO WS-EFFECTIVE-RATE.
+           CLOSE SCHEDULES-FILE.
+      ******************************************************************
+      * the 15.3% self-employment tax on top of ordinary income tax -
+      * social security portion is capped at the wage base, medicare
+      * portion is not
+      ******************************************************************
+       PROCESS-SELF-EMPLOYMENT-TAX SECTION.
+           MULTIPLY WS-SE-INCOME BY 0.9235
+              GIVING WS-SE-NET-EARNINGS
+           IF WS-SE-NET-EARNINGS > WS-SE-WAGE-BASE
+              MOVE WS-SE-WAGE-BASE TO WS-SE-SS-BASE
+           ELSE
+              MOVE WS-SE-NET-EARNINGS TO WS-SE-SS-BASE
+           END-IF
+           MULTIPLY WS-SE-SS-BASE BY 0.124 GIVING WS-SE-SS-TAX
+           MULTIPLY WS-SE-NET-EARNINGS BY 0.029
+              GIVING WS-SE-MEDICARE-TAX
+           ADD WS-SE-SS-TAX WS-SE-MEDICARE-TAX GIVING WS-SE-TAX
+           IF WS-STATE-ABBR NOT EQUAL TO SPACES
+              ADD WS-COMBINED-TAX WS-SE-TAX GIVING WS-TOTAL-LIABILITY
+           ELSE
+              ADD WS-TAX WS-SE-TAX GIVING WS-TOTAL-LIABILITY
+           END-IF.
+      ******************************************************************
+      * the 110%-of-prior-year safe harbor rule, spread across the
+      * four 1040-ES due dates.  with no prior-year figure on hand,
+      * fall back to 90% of the current year's tax
+      ******************************************************************
+       PROCESS-QUARTERLY-ESTIMATE SECTION.
+           IF WS-PRIOR-YEAR-TAX > ZERO
+              MULTIPLY WS-PRIOR-YEAR-TAX BY 1.10
+                 GIVING WS-SAFE-HARBOR
+           ELSE
+              MULTIPLY WS-TAX BY 0.90 GIVING WS-SAFE-HARBOR
+           END-IF
+           DIVIDE WS-SAFE-HARBOR BY 4 GIVING WS-QTR-PAYMENT.
+      ******************************************************************
+      * stashes the primary year's results before LOAD-MARGINAL-RATES
+      * and PROCESS-MARGINAL-RATES are re-run against the comparison
+      * year's schedule
+      ******************************************************************
+       SAVE-PRIMARY-YEAR-RESULTS SECTION.
+           MOVE WS-RATES TO WS-SAVE-RATES
+           MOVE WS-FLOORS TO WS-SAVE-FLOORS
+           MOVE WS-TAXES TO WS-SAVE-TAXES
+           MOVE WS-STD-DEDUCT TO WS-SAVE-STD-DEDUCT
+           MOVE WS-TAX TO WS-SAVE-TAX
+           MOVE WS-NET-INCOME TO WS-SAVE-NET-INCOME
+           MOVE WS-AGI TO WS-SAVE-AGI
+           MOVE WS-EFFECTIVE-RATE TO WS-SAVE-EFFECTIVE-RATE
+           MOVE WS-SCHEDULES-FILENAME TO WS-SAVE-SCHEDULES-FILENAME.
       ******************************************************************
       * output the marginal rates &c table - html output
       * default css style overridden in first three lines of procedure
       ******************************************************************
        OUTPUT-MARGINAL-TAXES-HTML SECTION.
-      *     DISPLAY "<p>", WS-SCHEDULES-FILENAME(11:4), 
-      *        " income tax schedules</p>"
            MOVE WS-AGI TO WS-CURRENCY
            DISPLAY WS-BLANK-LINE
            MOVE WS-AMOUNT TO WS-CURRENCY
@@ -316,25 +802,35 @@
            DISPLAY "<tr>" WITH NO ADVANCING
            DISPLAY "<th style='text-align:left;'>" NO ADVANCING
            DISPLAY "gross income </th>" WITH NO ADVANCING
-           DISPLAY "<td style='text-align:right;'>", WS-CURRENCY, 
+           DISPLAY "<td style='text-align:right;'>", WS-CURRENCY,
            "</td>" WITH NO ADVANCING
            DISPLAY "</tr>"
-           MOVE WS-STD-DEDUCT TO WS-CURRENCY
-           DISPLAY "<tr>" WITH NO ADVANCING
-           DISPLAY "<th style='text-align:left;'>" NO ADVANCING
-           DISPLAY "standard deduction</th>" WITH NO ADVANCING
-           DISPLAY "<td style='text-align:right;'>", WS-CURRENCY, 
-           "</td>" WITH NO ADVANCING
-           DISPLAY "</tr>" 
+           IF WS-ITEMIZED-DEDUCT > 0
+              MOVE WS-ITEMIZED-DEDUCT TO WS-CURRENCY
+              DISPLAY "<tr>" WITH NO ADVANCING
+              DISPLAY "<th style='text-align:left;'>" NO ADVANCING
+              DISPLAY "itemized deductions</th>" WITH NO ADVANCING
+              DISPLAY "<td style='text-align:right;'>", WS-CURRENCY,
+              "</td>" WITH NO ADVANCING
+              DISPLAY "</tr>"
+           ELSE
+              MOVE WS-STD-DEDUCT TO WS-CURRENCY
+              DISPLAY "<tr>" WITH NO ADVANCING
+              DISPLAY "<th style='text-align:left;'>" NO ADVANCING
+              DISPLAY "standard deduction</th>" WITH NO ADVANCING
+              DISPLAY "<td style='text-align:right;'>", WS-CURRENCY,
+              "</td>" WITH NO ADVANCING
+              DISPLAY "</tr>"
+           END-IF
            MOVE WS-AGI TO WS-CURRENCY
            DISPLAY "<tr>" WITH NO ADVANCING
            DISPLAY "<th style='text-align:left;'>" NO ADVANCING
            DISPLAY "adjusted gross income</th>" WITH NO ADVANCING
-           DISPLAY "<td style='text-align:right;'>", WS-CURRENCY, 
+           DISPLAY "<td style='text-align:right;'>", WS-CURRENCY,
            "</td>" WITH NO ADVANCING
            DISPLAY "</tr>"
            SET WS-COUNTER TO 1
-           PERFORM UNTIL WS-COUNTER > 6 
+           PERFORM UNTIL WS-COUNTER > 6
            OR WS-AGI < WS-FLOOR(WS-COUNTER + 1)
                MOVE WS-MARGINAL-TAX(WS-COUNTER) TO WS-RANGE-VAL
                COMPUTE WS-PERCENT = 100 * WS-RATE(WS-COUNTER)
@@ -346,7 +842,7 @@
                DISPLAY WS-RANGE-VAL, " @ " NO ADVANCING
                MOVE WS-MARGINAL-TAX(WS-COUNTER) TO WS-CURRENCY
                DISPLAY WS-PERCENT, "% </th>" NO ADVANCING
-               DISPLAY "<td style='text-align:right;'>", WS-CURRENCY, 
+               DISPLAY "<td style='text-align:right;'>", WS-CURRENCY,
                "</td>" NO ADVANCING
                DISPLAY "</tr>"
                SET WS-COUNTER UP BY 1
@@ -361,27 +857,196 @@
            DISPLAY WS-RANGE-VAL, " @ ", WS-PERCENT, "%</th>"
            NO ADVANCING
            MOVE WS-MARGINAL-TAX(WS-COUNTER) TO WS-CURRENCY
-           DISPLAY "<td style='text-align:right;'>", WS-CURRENCY, 
+           DISPLAY "<td style='text-align:right;'>", WS-CURRENCY,
            "</td>" NO ADVANCING
            DISPLAY "</tr>"
            MOVE WS-TAX TO WS-CURRENCY
            DISPLAY "<tr>" NO ADVANCING
            DISPLAY "<th style='text-align:left;'>" NO ADVANCING
            DISPLAY "total tax</th>" NO ADVANCING
-           DISPLAY "<td style='text-align:right;'>", WS-CURRENCY, 
+           DISPLAY "<td style='text-align:right;'>", WS-CURRENCY,
            "</td>" NO ADVANCING
            DISPLAY "</tr>"
            MOVE WS-NET-INCOME TO WS-CURRENCY
            DISPLAY "<tr>" NO ADVANCING
            DISPLAY "<th style='text-align:left;'>" NO ADVANCING
            DISPLAY "net income after taxes</th>" NO ADVANCING
-           DISPLAY "<td style='text-align:right;'>", WS-CURRENCY, 
+           DISPLAY "<td style='text-align:right;'>", WS-CURRENCY,
            "</td>" NO ADVANCING
            DISPLAY "</tr>"
-           
+
            DISPLAY "<tr><th style='text-align:left;'>" NO ADVANCING
            DISPLAY "effective tax rate</th>" NO ADVANCING
            DISPLAY "<td style='text-align:right;'>" NO ADVANCING
            DISPLAY WS-EFFECTIVE-RATE, "%</td></tr>"
+           IF WS-STATE-ABBR NOT EQUAL TO SPACES
+              MOVE WS-STATE-TAX TO WS-CURRENCY
+              DISPLAY "<tr><th style='text-align:left;'>" NO ADVANCING
+              DISPLAY WS-STATE-ABBR, " state tax</th>" NO ADVANCING
+              DISPLAY "<td style='text-align:right;'>", WS-CURRENCY,
+              "</td></tr>"
+              MOVE WS-COMBINED-TAX TO WS-CURRENCY
+              DISPLAY "<tr><th style='text-align:left;'>" NO ADVANCING
+              DISPLAY "combined federal + state tax</th>" NO ADVANCING
+              DISPLAY "<td style='text-align:right;'>", WS-CURRENCY,
+              "</td></tr>"
+              DISPLAY "<tr><th style='text-align:left;'>" NO ADVANCING
+              DISPLAY "combined effective rate</th>" NO ADVANCING
+              DISPLAY "<td style='text-align:right;'>" NO ADVANCING
+              DISPLAY WS-COMBINED-RATE, "%</td></tr>"
+           END-IF
+           IF WS-SE-INCOME > ZERO
+              MOVE WS-SE-TAX TO WS-CURRENCY
+              DISPLAY "<tr><th style='text-align:left;'>" NO ADVANCING
+              DISPLAY "self-employment tax</th>" NO ADVANCING
+              DISPLAY "<td style='text-align:right;'>", WS-CURRENCY,
+              "</td></tr>"
+              MOVE WS-TOTAL-LIABILITY TO WS-CURRENCY
+              DISPLAY "<tr><th style='text-align:left;'>" NO ADVANCING
+              DISPLAY "total liability</th>" NO ADVANCING
+              DISPLAY "<td style='text-align:right;'>", WS-CURRENCY,
+              "</td></tr>"
+           END-IF
            DISPLAY "</table>"
            DISPLAY "<br>".
+      ******************************************************************
+      * two schedule years, side by side, for the same amount/status -
+      * spares the preparer from filling out and reading two separate
+      * pages to see the year-over-year effect of a law change
+      ******************************************************************
+       OUTPUT-YEAR-COMPARISON-HTML SECTION.
+           DISPLAY WS-BLANK-LINE
+           DISPLAY "<table class='gradienttable'>"
+           DISPLAY "<tr><th></th><th style='text-align:right;'>"
+              NO ADVANCING
+           DISPLAY WS-SAVE-SCHEDULES-FILENAME(11:4) NO ADVANCING
+           DISPLAY "</th><th style='text-align:right;'>" NO ADVANCING
+           DISPLAY WS-COMPARE-YEAR, "</th></tr>"
+           MOVE WS-AMOUNT TO WS-CURRENCY
+           DISPLAY "<tr><th style='text-align:left;'>gross income</th>"
+              NO ADVANCING
+           DISPLAY "<td style='text-align:right;'>", WS-CURRENCY,
+           "</td><td style='text-align:right;'>", WS-CURRENCY,
+           "</td></tr>"
+           IF WS-ITEMIZED-DEDUCT > 0
+              MOVE WS-ITEMIZED-DEDUCT TO WS-CURRENCY
+              DISPLAY "<tr><th style='text-align:left;'>itemized "
+                 NO ADVANCING
+              DISPLAY "deductions</th>" NO ADVANCING
+              DISPLAY "<td style='text-align:right;'>", WS-CURRENCY
+                 NO ADVANCING
+              DISPLAY "</td><td style='text-align:right;'>",
+              WS-CURRENCY, "</td></tr>"
+           ELSE
+              MOVE WS-SAVE-STD-DEDUCT TO WS-CURRENCY
+              DISPLAY "<tr><th style='text-align:left;'>standard "
+                 NO ADVANCING
+              DISPLAY "deduction</th>" NO ADVANCING
+              DISPLAY "<td style='text-align:right;'>", WS-CURRENCY
+                 NO ADVANCING
+              MOVE WS-STD-DEDUCT TO WS-CURRENCY
+              DISPLAY "</td><td style='text-align:right;'>",
+              WS-CURRENCY, "</td></tr>"
+           END-IF
+           MOVE WS-SAVE-AGI TO WS-CURRENCY
+           DISPLAY "<tr><th style='text-align:left;'>adjusted gross "
+              NO ADVANCING
+           DISPLAY "income</th>"
+              NO ADVANCING
+           DISPLAY "<td style='text-align:right;'>", WS-CURRENCY
+              NO ADVANCING
+           MOVE WS-AGI TO WS-CURRENCY
+           DISPLAY "</td><td style='text-align:right;'>", WS-CURRENCY,
+           "</td></tr>"
+           MOVE WS-SAVE-TAX TO WS-CURRENCY
+           DISPLAY "<tr><th style='text-align:left;'>total tax</th>"
+              NO ADVANCING
+           DISPLAY "<td style='text-align:right;'>", WS-CURRENCY
+              NO ADVANCING
+           MOVE WS-TAX TO WS-CURRENCY
+           DISPLAY "</td><td style='text-align:right;'>", WS-CURRENCY,
+           "</td></tr>"
+           MOVE WS-SAVE-NET-INCOME TO WS-CURRENCY
+           DISPLAY "<tr><th style='text-align:left;'>net income after "
+              NO ADVANCING
+           DISPLAY "taxes</th>"
+              NO ADVANCING
+           DISPLAY "<td style='text-align:right;'>", WS-CURRENCY
+              NO ADVANCING
+           MOVE WS-NET-INCOME TO WS-CURRENCY
+           DISPLAY "</td><td style='text-align:right;'>", WS-CURRENCY,
+           "</td></tr>"
+           DISPLAY "<tr><th style='text-align:left;'>effective tax "
+              NO ADVANCING
+           DISPLAY "rate</th>"
+              NO ADVANCING
+           DISPLAY "<td style='text-align:right;'>" NO ADVANCING
+           DISPLAY WS-SAVE-EFFECTIVE-RATE, "%</td>" NO ADVANCING
+           DISPLAY "<td style='text-align:right;'>", WS-EFFECTIVE-RATE,
+           "%</td></tr>"
+           DISPLAY "</table>"
+           DISPLAY "<br>".
+      ******************************************************************
+      * quarterly 1040-ES worksheet, printed underneath the main table
+      ******************************************************************
+       OUTPUT-QUARTERLY-ESTIMATE-HTML SECTION.
+           DISPLAY WS-BLANK-LINE
+           DISPLAY "<table class='gradienttable'>"
+           DISPLAY "<tr><th colspan='2'>quarterly estimated payment "
+              NO ADVANCING
+           DISPLAY "worksheet</th></tr>"
+           MOVE WS-SAFE-HARBOR TO WS-CURRENCY
+           DISPLAY "<tr><th style='text-align:left;'>annual safe "
+              NO ADVANCING
+           DISPLAY "harbor amount</th>" NO ADVANCING
+           DISPLAY "<td style='text-align:right;'>", WS-CURRENCY,
+           "</td></tr>"
+           MOVE WS-QTR-PAYMENT TO WS-CURRENCY
+           DISPLAY "<tr><th style='text-align:left;'>1st quarter - "
+              NO ADVANCING
+           DISPLAY "due April 15</th>" NO ADVANCING
+           DISPLAY "<td style='text-align:right;'>", WS-CURRENCY,
+           "</td></tr>"
+           DISPLAY "<tr><th style='text-align:left;'>2nd quarter - "
+              NO ADVANCING
+           DISPLAY "due June 15</th>" NO ADVANCING
+           DISPLAY "<td style='text-align:right;'>", WS-CURRENCY,
+           "</td></tr>"
+           DISPLAY "<tr><th style='text-align:left;'>3rd quarter - "
+              NO ADVANCING
+           DISPLAY "due September 15</th>" NO ADVANCING
+           DISPLAY "<td style='text-align:right;'>", WS-CURRENCY,
+           "</td></tr>"
+           DISPLAY "<tr><th style='text-align:left;'>4th quarter - "
+              NO ADVANCING
+           DISPLAY "due January 15</th>" NO ADVANCING
+           DISPLAY "<td style='text-align:right;'>", WS-CURRENCY,
+           "</td></tr>"
+           DISPLAY "</table>"
+           DISPLAY "<br>".
+      ******************************************************************
+      * format=csv - the same bracket breakdown, downloadable
+      ******************************************************************
+       OUTPUT-CSV-BREAKDOWN SECTION.
+           DISPLAY "floor_low,floor_high,rate_pct,marginal_tax"
+           SET WS-COUNTER TO 1
+           PERFORM UNTIL WS-COUNTER > 6
+           OR WS-AGI < WS-FLOOR(WS-COUNTER + 1)
+               COMPUTE WS-PERCENT = 100 * WS-RATE(WS-COUNTER)
+               MOVE WS-FLOOR(WS-COUNTER) TO WS-CSV-VAL
+               DISPLAY WS-CSV-VAL, "," NO ADVANCING
+               MOVE WS-FLOOR(WS-COUNTER + 1) TO WS-CSV-VAL
+               DISPLAY WS-CSV-VAL, ",", WS-PERCENT, "," NO ADVANCING
+               MOVE WS-MARGINAL-TAX(WS-COUNTER) TO WS-CSV-VAL
+               DISPLAY WS-CSV-VAL
+               SET WS-COUNTER UP BY 1
+           END-PERFORM
+           COMPUTE WS-PERCENT = 100 * WS-RATE(WS-COUNTER)
+           MOVE WS-FLOOR(WS-COUNTER) TO WS-CSV-VAL
+           DISPLAY WS-CSV-VAL, "," NO ADVANCING
+           MOVE WS-AGI TO WS-CSV-VAL
+           DISPLAY WS-CSV-VAL, ",", WS-PERCENT, "," NO ADVANCING
+           MOVE WS-MARGINAL-TAX(WS-COUNTER) TO WS-CSV-VAL
+           DISPLAY WS-CSV-VAL
+           MOVE WS-TAX TO WS-CSV-VAL
+           DISPLAY "total,,,", WS-CSV-VAL.
